@@ -40,6 +40,12 @@
                SELECT  SALIDA    ASSIGN       TO SALIDA
                                  FILE STATUS  IS FS-SAL.
 
+               SELECT  SALIDA2   ASSIGN       TO SALIDA2
+                                 FILE STATUS  IS FS-SALIDA2.
+
+               SELECT  CONTROLES ASSIGN       TO CONTROLES
+                                 FILE STATUS  IS FS-CONTROLES.
+
 
 221120         SELECT  CONTESL   ASSIGN       TO CONTESL                      99
                                  FILE STATUS  IS FS-CONTESL.
@@ -50,6 +56,8 @@
 005000         SELECT  MOVSALT7  ASSIGN       TO MOVSALT7                     99
 005100                           FILE STATUS  IS FS-MOVSALT7.
 
+               SELECT  SUSPENSO  ASSIGN       TO SUSPENSO
+                                 FILE STATUS  IS FS-SUSPENSO.
 
        DATA DIVISION.
        FILE SECTION.
@@ -682,6 +690,37 @@ IND(4)         05  FILLER              REDEFINES EST-DATOS-INGBRU.
            BLOCK  0.                                                          99
        01  LINEA-SALIDA           PIC X(200).
 
+      ******************************************************************
+      *    SALIDA2  -  EXTRACTO DELIMITADO POR ';' DEL MISMO DETALLE   *
+      *    BANCO/CASA/ESTAB/IMPORTE DE SALIDA, PARA CARGA EN PLANILLAS *
+      ******************************************************************
+       FD  SALIDA2
+           RECORD 60 CHARACTERS
+           BLOCK  0.
+       01  REG-SALIDA2            PIC X(60).
+
+      ******************************************************************
+      *    CONTROLES  -  TOTALES DE CONTROL DE FIN DE CORRIDA, UN      *
+      *    REGISTRO POR CORRIDA, PARA AUDITORIA Y RECONCILIACION       *
+      ******************************************************************
+       FD  CONTROLES
+           RECORD 131 CHARACTERS
+           BLOCK  0.
+       01  REG-CONTROLES.
+           03  CTRL-FPRES              PIC 9(6).
+           03  CTRL-NRO-LIQ             PIC S9(11) COMP-3.
+           03  CTRL-CONT-MOVMMCLA       PIC 9(9).
+           03  CTRL-CONT-MAECOM         PIC 9(9).
+           03  CTRL-CONT-MAEEST         PIC 9(9).
+           03  CTRL-CONT-CONTESL        PIC 9(9).
+           03  CTRL-CONT-CONTDGI        PIC 9(9).
+           03  CTRL-CONT-SALIDA6        PIC 9(9).
+           03  CTRL-CONT-MOVSALT7       PIC 9(9).
+           03  CTRL-CONT-SUSPENSO       PIC 9(9).
+           03  CTRL-TOTAL-GENERAL       PIC S9(13)V99.
+           03  CTRL-PARCIAL             PIC X(01).
+           03  FILLER                   PIC X(31).
+
 
 250920 FD  CONTESL                                                            99
            RECORD 2000 CHARACTERS                                             99
@@ -728,6 +767,20 @@ IND(4)         05  FILLER              REDEFINES EST-DATOS-INGBRU.
 074000     03  FILLER               PIC X(38).
 074100     EJECT
 074200
+
+090200 FD  SUSPENSO  RECORD 60.
+090300 01  REG-SUSPENSO.
+090400     03  SUSP-MOTIVO          PIC X.
+090500         88  SUSP-ESTAB-NO-ENCONTRADO    VALUE 'E'.
+090600         88  SUSP-COM-NO-ENCONTRADO      VALUE 'C'.
+090700     03  SUSP-CODBCO          PIC 9(3).
+090800     03  SUSP-CODCASA         PIC 9(3).
+090900     03  SUSP-NUMEST          PIC X(10).
+091000     03  SUSP-NUMCOM          PIC 9(10).
+091100     03  SUSP-IMPORTE         PIC S9(13)V99.
+091200     03  FILLER               PIC X(10).
+091300     EJECT
+
 074300 FD  TABLAF   RECORD 300.
 074400 01  REG-TABLAF.
 074500     03  TBF-CLAVE.
@@ -775,8 +828,22 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
                05  W027-RESP-CARACTER    PIC X(6).                            99
                05  W027-CUIT             PIC X(13).                           99
                                                                               99
+       01  TABLA-BCOS-EXCLUIDOS-MOVSALT7.
+           03  W045-ELEM   OCCURS 1 TO 500 TIMES
+                           DEPENDING ON ODO045
+                           ASCENDING   KEY   W045-IDENBCO
+                           INDEXED BY  I045.
+               05  W045-IDENBCO          PIC XXX.
+               05  W045-MCA-EXCLUIDO     PIC X.
+
        01  ODO026                        PIC 9(3) VALUE 0.
        01  ODO027                        PIC 9(5) VALUE 0.
+       01  ODO045                        PIC 9(3) VALUE 0.
+
+       01  W-FVIGENCIA-CORTE             PIC 9(6) VALUE 0.
+
+       01  W-BCO-EXCLUIDO-MOVSALT7       PIC X VALUE 'N'.
+           88  BCO-EXCLUIDO-MOVSALT7            VALUE 'S'.
 
        77  BANCO-ANTERIOR           PIC 999 VALUE 0.
        77  CASA-ANTERIOR            PIC 999 VALUE 0.
@@ -792,6 +859,7 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
        77  CONT-CONTESL             PIC 9(9) VALUE 0.
 080000 77  CONT-SALIDA6             PIC 9(9) VALUE 0.
 080100 77  CONT-MOVSALT7            PIC 9(9) VALUE 0.
+090050 77  CONT-SUSPENSO            PIC 9(9) VALUE 0.
 
        01  W-BANCO-DATOS.
            03  W-BANCO-NOMBRE           PIC X(40).
@@ -823,6 +891,12 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
        01  FIN-MAEEST               PIC X VALUE 'N'.
            88 EOF-MAEEST            VALUE 'Y'.
 
+090010 01  W-ESTAB-NO-ENCONTRADO    PIC X VALUE 'N'.                          00
+090020     88 ESTAB-NO-ENCONTRADO       VALUE 'S'.                            00
+
+090030 01  W-COM-NO-ENCONTRADO      PIC X VALUE 'N'.                          00
+090040     88 COM-NO-ENCONTRADO         VALUE 'S'.                            00
+
        01  W-MAEEST.
            03 W-EST-ADMIN         PIC 9(3).
 
@@ -830,6 +904,7 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
 083800     03  FS-MCLA            PIC XX VALUE SPACES.
 083900     03  FS-TAB             PIC XX VALUE SPACES.
 084000     03  FS-SAL             PIC XX VALUE SPACES.
+           03  FS-SALIDA2         PIC XX VALUE SPACES.
 084100     03  FS-CONTESL         PIC XX VALUE SPACES.
 084200     03  FS-CONTDGI         PIC XX VALUE SPACES.
 084300     03  FS-MAEEST          PIC XX VALUE SPACES.
@@ -837,6 +912,8 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
 084500     03  FS-SALIDA6         PIC XX VALUE SPACES.
 084600     03  FS-MOVSALT7        PIC XX VALUE SPACES.
 084700     03  FS-TABLAF          PIC XX VALUE SPACES.
+090100     03  FS-SUSPENSO        PIC XX VALUE SPACES.
+           03  FS-CONTROLES       PIC XX VALUE SPACES.
 084800
 
        01  W-IVA-TODOS.
@@ -874,9 +951,19 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
 011001                                               '3'                      99
 011101                                               '4'.                     99
 
+       01   W-IDENTIF-LIQ PIC X(3) VALUE 'EST'.
+       01   NRO-ITEM  PIC S9(4) COMP.
+
+       LINKAGE SECTION.
+      ******************************************************************
+      *    L-PARAMETRO  -  PARM DE EJECUCION (JCL PARM=)                *
+      *    L-LONG ES LA LONGITUD BINARIA QUE EL SISTEMA ANTEPONE AL     *
+      *    TEXTO DEL PARM; SI NO SE PASA PARM (L-LONG = 0) SE ASUMEN    *
+      *    LOS VALORES POR DEFECTO EN 0520-DEFAULT-PARAMETROS           *
+      ******************************************************************
        01 L-PARAMETRO.
            03  L-LONG              PIC S9(4) COMP.
-           03  L-LIQ               PIC X VALUE '1'.
+           03  L-LIQ               PIC X.
                88  L-LIQ-EST                 VALUE '1' '2' '3'.
                88  L-LIQARP-EST              VALUE '1'.
                88  L-LIQDOL-EST              VALUE '2'.
@@ -885,30 +972,33 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
                88  L-LIQ-CON-DECIMALES       VALUE '1' '2' '3'.
                88  L-LIQ-ARP                 VALUE '1'.
                88  L-LIQ-DOL                 VALUE '2'.
-           03  L-DIAS              PIC XX    VALUE '05'.
+           03  L-DIAS              PIC XX.
                88  L-LIQ-3DIAS               VALUE '03'.
                88  L-LIQ-5DIAS               VALUE '05'.
-           03  L-MODO              PIC XX    VALUE 'CG'.
+           03  L-MODO              PIC XX.
                88  L-LIQ-ORDEN-PAGO          VALUE 'OP'.
                88  L-LIQ-NOTA-CREDITO        VALUE 'NC'.
                88  L-LIQ-PAGO-EXPRESO        VALUE 'PE'.
                88  L-LIQ-BANCO               VALUE 'LB'.
                88  L-LIQ-CARGOS              VALUE 'CG'.
                88  L-LIQ-PEX-BCO             VALUE 'PE' 'LB'.
+100100     03  L-NRO-REG-REINICIO  PIC 9(9).
+100200     03  L-NRO-LIQ-REINICIO  PIC S9(11).
            EJECT
 
-       01   W-IDENTIF-LIQ PIC X(3) VALUE 'EST'.
-       01   NRO-ITEM  PIC S9(4) COMP.
-
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING L-PARAMETRO.
        0000-PROCESO.
+           PERFORM 0520-DEFAULT-PARAMETROS
            PERFORM 0500-ABRIR-ARCHIVOS
            PERFORM 1000-CARGAR-TABLAS
+           PERFORM 0550-REINICIAR-PROCESO
 
       ******************************************************************
       *           MAINLINE                                             *
       ******************************************************************
-           PERFORM 2000-LEER-MOVMMCLA
+           IF L-NRO-REG-REINICIO = 0
+               PERFORM 2000-LEER-MOVMMCLA
+           END-IF
            PERFORM 2500-INICIALIZACION
 
            PERFORM UNTIL EOF-MOVMMCLA
@@ -935,7 +1025,11 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
                WHEN OTHER CONTINUE
              END-EVALUATE
 
-             PERFORM 3350-CALCULAR-CARGO
+             IF ESTAB-NO-ENCONTRADO OR COM-NO-ENCONTRADO
+                 PERFORM 4306-GRABAR-SUSPENSO-MOV
+             ELSE
+                 PERFORM 3350-CALCULAR-CARGO
+             END-IF
 
              ADD MOV-IMPORTE TO TOTAL-ESTAB
              PERFORM 4000-IMPRIMIR-REGISTRO
@@ -945,8 +1039,10 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
              PERFORM 2000-LEER-MOVMMCLA
            END-PERFORM
 
-           PERFORM 5400-GENERAR-ARCHI-X-ESTAB
-           PERFORM 5500-GRABAR-ARCHI-X-ESTAB
+           IF NOT (ESTAB-NO-ENCONTRADO OR COM-NO-ENCONTRADO)
+               PERFORM 5400-GENERAR-ARCHI-X-ESTAB
+               PERFORM 5500-GRABAR-ARCHI-X-ESTAB
+           END-IF
 
            PERFORM 6400-IMPRIMIR-TOTALES-FINALES
            PERFORM 0700-CERRAR-ARCHIVOS
@@ -956,20 +1052,56 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
       *                       FIN MAINLINE                             *
       ******************************************************************
 
+       0520-DEFAULT-PARAMETROS.
+           IF L-LONG = ZERO
+               MOVE '1'  TO L-LIQ
+               MOVE '05' TO L-DIAS
+               MOVE 'CG' TO L-MODO
+           END-IF
+           IF L-LONG < LENGTH OF L-PARAMETRO - LENGTH OF L-LONG
+               MOVE 0    TO L-NRO-REG-REINICIO
+               MOVE 0    TO L-NRO-LIQ-REINICIO
+           END-IF.
+
        0500-ABRIR-ARCHIVOS.
 095600     OPEN INPUT  MOVMMCLA TABLAS MAEESTVS MAECOM TABLAF
-095700          OUTPUT SALIDA CONTESL CONTDGI SALIDA6 MOVSALT7
+
+           IF L-NRO-REG-REINICIO > 0
+               OPEN EXTEND SALIDA SALIDA2 CONTESL CONTDGI SALIDA6
+                           MOVSALT7 SUSPENSO CONTROLES
+           ELSE
+               OPEN OUTPUT SALIDA SALIDA2 CONTESL CONTDGI SALIDA6
+                           MOVSALT7 SUSPENSO
+               OPEN EXTEND CONTROLES
+           END-IF
 095800
-095900     IF W-FILE-STATUS NOT = '00000000000000000000'
+095900     IF W-FILE-STATUS NOT = '00000000000000000000000000'
 096000         DISPLAY 'ERROR AL ABRIR ARCHIVO ' W-FILE-STATUS
 096100         GOBACK
 096200     END-IF
 
            MOVE SPACES TO LINEA-SALIDA.
 
+       0550-REINICIAR-PROCESO.
+           IF L-NRO-REG-REINICIO > 0
+               MOVE L-NRO-LIQ-REINICIO TO W-NRO-LIQ
+               DISPLAY 'REINICIO SOLICITADO DESDE EL REGISTRO '
+                        L-NRO-REG-REINICIO ' DE MOVMMCLA'
+
+               PERFORM 2000-LEER-MOVMMCLA
+               PERFORM UNTIL EOF-MOVMMCLA
+                       OR CONT-MOVMMCLA NOT < L-NRO-REG-REINICIO
+                   PERFORM 2000-LEER-MOVMMCLA
+               END-PERFORM
+
+               DISPLAY 'REINICIO POSICIONADO EN EL REGISTRO '
+                        CONT-MOVMMCLA ' DE MOVMMCLA'
+           END-IF.
+
        0700-CERRAR-ARCHIVOS.
 096700     CLOSE MOVMMCLA TABLAS MAEESTVS MAECOM SALIDA TABLAF
-096800           CONTESL CONTDGI SALIDA6 MOVSALT7.
+096800           CONTESL CONTDGI SALIDA6 MOVSALT7 SUSPENSO SALIDA2
+                 CONTROLES.
 
        1000-CARGAR-TABLAS.
            INITIALIZE T026-CLAVE
@@ -1016,10 +1148,55 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
 
 016410     MOVE  SPACES          TO  TBF-CLAVE
 016500     MOVE  076             TO  TBF-IDENTAB
-016600     READ TABLAF END-READ
+016600     READ TABLAF
+               INVALID KEY
+                   DISPLAY 'ERROR: NO SE ENCONTRO TABLAF IDENTAB 076'
+                   GOBACK
+           END-READ
            DISPLAY '1 -> REG-TABLAF ' REG-TABLAF(21:6)
 101240     MOVE  REG-TABLAF TO REG-T076
-           DISPLAY '2 -> REG-T076   ' T076-FPRES.
+           DISPLAY '2 -> REG-T076   ' T076-FPRES
+
+           COMPUTE W-FVIGENCIA-CORTE = T076-AAPRES * 10000
+                                     + T076-MMPRES * 100
+                                     + T076-DDPRES
+
+           INITIALIZE T042-CLAVE
+           MOVE '042' TO T042-IDENTAB
+           START TABLAS      KEY NOT  LESS    T042-CLAVE.
+           READ TABLAS NEXT
+                       AT END SET EOF-TAB TO TRUE
+           END-READ
+           PERFORM UNTIL EOF-TAB OR T042-IDENTAB NOT = '042'
+             IF T042-FVIGENCIA NOT GREATER W-FVIGENCIA-CORTE
+                 MOVE T042-IVA-1             TO W-IVA-1
+                 MOVE T042-IVA-2             TO W-IVA-2
+                 MOVE T042-IVA-3             TO W-IVA-3
+                 MOVE T042-MINIMO-PERCEP-IVA TO MINIMO-PERCEP-IVA
+             END-IF
+
+             READ TABLAS NEXT
+                         AT END SET EOF-TAB TO TRUE
+             END-READ
+           END-PERFORM
+
+           INITIALIZE T045-CLAVE
+           MOVE '045' TO T045-IDENTAB
+           START TABLAS      KEY NOT  LESS    T045-CLAVE.
+           READ TABLAS NEXT
+                       AT END SET EOF-TAB TO TRUE
+           END-READ
+           SET I045 TO 1
+           PERFORM UNTIL EOF-TAB OR T045-IDENTAB NOT = '045'
+             ADD 1 TO ODO045
+             MOVE  T045-IDENBCO        TO W045-IDENBCO(I045)
+             MOVE  T045-MCA-EXCLUIDO   TO W045-MCA-EXCLUIDO(I045)
+
+             READ TABLAS NEXT
+                         AT END SET EOF-TAB TO TRUE
+             END-READ
+             SET   I045 UP BY 1
+           END-PERFORM.
 
 
 
@@ -1041,12 +1218,12 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
                PERFORM 4100-LEER-BANCO
                PERFORM 4200-LEER-CASA
                PERFORM 4300-LEER-ESTAB
-               PERFORM 4350-LEER-COM
+               IF NOT ESTAB-NO-ENCONTRADO
+                   PERFORM 4350-LEER-COM
+               END-IF
                PERFORM 5100-IMPRIMIR-BANCO
                PERFORM 5200-IMPRIMIR-CASA
-               PERFORM 5300-IMPRIMIR-ESTAB
-               PERFORM 3350-CALCULAR-CARGO
-               PERFORM 5400-GENERAR-ARCHI-X-ESTAB.
+               PERFORM 5300-IMPRIMIR-ESTAB.
 
        3100-CORTE-BANCO.
            PERFORM 6100-IMPRIMIR-TOTAL-BANCO
@@ -1061,9 +1238,13 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
 
        3300-CORTE-ESTAB.
            PERFORM 3400-TERMINAR-ESTAB
+           MOVE MOV-A-CODBCO  TO BANCO-ANTERIOR
+           MOVE MOV-A-CODCASA TO CASA-ANTERIOR
            MOVE REG-MOVMES TO REG-MOVMES-ANT
            PERFORM 4300-LEER-ESTAB
-           PERFORM 4350-LEER-COM.
+           IF NOT ESTAB-NO-ENCONTRADO
+               PERFORM 4350-LEER-COM
+           END-IF.
 
        3350-CALCULAR-CARGO.
              INITIALIZE W-IVA-CARGO-EST
@@ -1091,7 +1272,7 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
                  COMPUTE W-IVA-3-CARGO-EST =
                          W-MOV-PERCEPCION * W-IVA-3 / 100
 
-                 IF W-IVA-3-CARGO-EST <= 60
+                 IF W-IVA-3-CARGO-EST <= MINIMO-PERCEP-IVA
                    MOVE 0 TO W-IVA-3-CARGO-EST
                  END-IF
 
@@ -1122,9 +1303,11 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
            PERFORM 6300-IMPRIMIR-TOTAL-ESTAB
            ADD TOTAL-ESTAB TO TOTAL-CASA
            MOVE ZERO       TO TOTAL-ESTAB
-112300     PERFORM 6500-GENERA-MOVSALT7
-           PERFORM 5400-GENERAR-ARCHI-X-ESTAB
-           PERFORM 5500-GRABAR-ARCHI-X-ESTAB.
+           IF NOT (ESTAB-NO-ENCONTRADO OR COM-NO-ENCONTRADO)
+112300         PERFORM 6500-GENERA-MOVSALT7
+               PERFORM 5400-GENERAR-ARCHI-X-ESTAB
+               PERFORM 5500-GRABAR-ARCHI-X-ESTAB
+           END-IF.
 
        4000-IMPRIMIR-REGISTRO.
            MOVE 'REGISTRO:'        TO LINEA-SALIDA(2:9)
@@ -1132,7 +1315,20 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
            MOVE MOV-IMPORTE        TO IMPORTE-FORMATEADO
            MOVE IMPORTE-FORMATEADO TO LINEA-SALIDA(21:20)
            WRITE LINEA-SALIDA
-           MOVE SPACES TO LINEA-SALIDA.
+           MOVE SPACES TO LINEA-SALIDA
+
+           MOVE SPACES             TO REG-SALIDA2
+           MOVE 'REGISTRO'         TO REG-SALIDA2(1:8)
+           MOVE ';'                TO REG-SALIDA2(9:1)
+           MOVE MOV-CODBCO         TO REG-SALIDA2(10:3)
+           MOVE ';'                TO REG-SALIDA2(13:1)
+           MOVE MOV-CODCASA        TO REG-SALIDA2(14:3)
+           MOVE ';'                TO REG-SALIDA2(17:1)
+           MOVE MOV-NUMEST         TO REG-SALIDA2(18:10)
+           MOVE ';'                TO REG-SALIDA2(28:1)
+           MOVE MOV-IMPORTE        TO IMPORTE-FORMATEADO
+           MOVE IMPORTE-FORMATEADO TO REG-SALIDA2(29:20)
+           WRITE REG-SALIDA2.
 
        4100-LEER-BANCO.
            SEARCH ALL W026-ELEM
@@ -1155,16 +1351,24 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
            MOVE '140'      TO ESTVS-CODADM
            MOVE MOV-NUMEST TO ESTVS-NUMEST
 
-           READ MAEESTVS INVALID KEY
-                DISPLAY 'NO SE ENCONTRO ESTVS-CLAVE ' ESTVS-CLAVE
+           READ MAEESTVS
+                INVALID KEY
+                    MOVE 'S' TO W-ESTAB-NO-ENCONTRADO
+                    DISPLAY 'NO SE ENCONTRO ESTVS-CLAVE ' ESTVS-CLAVE
+                NOT INVALID KEY
+                    MOVE 'N' TO W-ESTAB-NO-ENCONTRADO
            END-READ
 
            ADD 1 TO CONT-MAEEST
 
-           MOVE ESTVS-DENEST TO W-ESTAB-NOMBRE
-           MOVE ESTVS-NUMCOM TO W-COMERCIO-CODIGO
-           MOVE EST-ESTADO TO W-EST-ESTADO.
-
+           IF ESTAB-NO-ENCONTRADO
+               MOVE SPACES TO W-ESTAB-NOMBRE W-EST-ESTADO
+               MOVE ZEROS  TO W-COMERCIO-CODIGO
+           ELSE
+               MOVE ESTVS-DENEST TO W-ESTAB-NOMBRE
+               MOVE ESTVS-NUMCOM TO W-COMERCIO-CODIGO
+               MOVE EST-ESTADO   TO W-EST-ESTADO
+           END-IF.
 
        4350-LEER-COM.
            MOVE '082'        TO COM-CODSIS
@@ -1172,20 +1376,52 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
            MOVE '140'        TO COM-CODADM
            MOVE ESTVS-NUMCOM TO COM-NUMCOM
 
-           READ MAECOM   INVALID KEY
-                DISPLAY 'NO SE ENCONTRO COM-NUMCOM ' COM-NUMCOM
+           READ MAECOM
+                INVALID KEY
+                    MOVE 'S' TO W-COM-NO-ENCONTRADO
+                    DISPLAY 'NO SE ENCONTRO COM-NUMCOM ' COM-NUMCOM
+                NOT INVALID KEY
+                    MOVE 'N' TO W-COM-NO-ENCONTRADO
            END-READ
 
            ADD 1 TO CONT-MAECOM
 
-           MOVE COM-RAZSOC TO W-COMERCIO-RAZ-SOC.
+           IF COM-NO-ENCONTRADO
+               MOVE SPACES TO W-COMERCIO-RAZ-SOC
+           ELSE
+               MOVE COM-RAZSOC TO W-COMERCIO-RAZ-SOC
+           END-IF.
+
+       4306-GRABAR-SUSPENSO-MOV.
+           INITIALIZE REG-SUSPENSO
+           IF ESTAB-NO-ENCONTRADO
+               SET SUSP-ESTAB-NO-ENCONTRADO TO TRUE
+           ELSE
+               SET SUSP-COM-NO-ENCONTRADO TO TRUE
+               MOVE ESTVS-NUMCOM TO SUSP-NUMCOM
+           END-IF
+           MOVE MOV-CODBCO    TO SUSP-CODBCO
+           MOVE MOV-CODCASA   TO SUSP-CODCASA
+           MOVE MOV-NUMEST    TO SUSP-NUMEST
+           MOVE MOV-IMPORTE   TO SUSP-IMPORTE
+           WRITE REG-SUSPENSO
+           ADD 1 TO CONT-SUSPENSO.
 
        5100-IMPRIMIR-BANCO.
            MOVE 'BANCO: ' TO LINEA-SALIDA(2:7)
            MOVE MOV-CODBCO   TO LINEA-SALIDA(9:3)
            MOVE W-BANCO-NOMBRE TO LINEA-SALIDA(13:40)
            WRITE LINEA-SALIDA
-           MOVE SPACES TO LINEA-SALIDA.
+           MOVE SPACES TO LINEA-SALIDA
+
+           MOVE SPACES       TO REG-SALIDA2
+           MOVE 'BANCO'      TO REG-SALIDA2(1:8)
+           MOVE ';'          TO REG-SALIDA2(9:1)
+           MOVE MOV-CODBCO   TO REG-SALIDA2(10:3)
+           MOVE ';'          TO REG-SALIDA2(13:1)
+           MOVE ';'          TO REG-SALIDA2(17:1)
+           MOVE ';'          TO REG-SALIDA2(28:1)
+           WRITE REG-SALIDA2.
 
        5200-IMPRIMIR-CASA.
            MOVE 'CASA:  ' TO LINEA-SALIDA(2:7)
@@ -1195,7 +1431,17 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
            MOVE W-CASA-PUERTA   TO LINEA-SALIDA(75:5)
            MOVE W-CASA-COD-POST TO LINEA-SALIDA(81:4)
            WRITE LINEA-SALIDA
-           MOVE SPACES TO LINEA-SALIDA.
+           MOVE SPACES TO LINEA-SALIDA
+
+           MOVE SPACES        TO REG-SALIDA2
+           MOVE 'CASA'        TO REG-SALIDA2(1:8)
+           MOVE ';'           TO REG-SALIDA2(9:1)
+           MOVE MOV-CODBCO    TO REG-SALIDA2(10:3)
+           MOVE ';'           TO REG-SALIDA2(13:1)
+           MOVE MOV-CODCASA   TO REG-SALIDA2(14:3)
+           MOVE ';'           TO REG-SALIDA2(17:1)
+           MOVE ';'           TO REG-SALIDA2(28:1)
+           WRITE REG-SALIDA2.
 
        5300-IMPRIMIR-ESTAB.
            MOVE 'ESTAB: '          TO LINEA-SALIDA(2:7)
@@ -1206,7 +1452,18 @@ P.BSAS         05  W027-CODPROV          PIC X.                               99
            WRITE LINEA-SALIDA
            MOVE SPACES TO LINEA-SALIDA
            MOVE ALL '* ' TO LINEA-SALIDA
-           MOVE SPACES TO LINEA-SALIDA.
+           MOVE SPACES TO LINEA-SALIDA
+
+           MOVE SPACES       TO REG-SALIDA2
+           MOVE 'ESTAB'      TO REG-SALIDA2(1:8)
+           MOVE ';'          TO REG-SALIDA2(9:1)
+           MOVE MOV-CODBCO   TO REG-SALIDA2(10:3)
+           MOVE ';'          TO REG-SALIDA2(13:1)
+           MOVE MOV-CODCASA  TO REG-SALIDA2(14:3)
+           MOVE ';'          TO REG-SALIDA2(17:1)
+           MOVE MOV-NUMEST   TO REG-SALIDA2(18:10)
+           MOVE ';'          TO REG-SALIDA2(28:1)
+           WRITE REG-SALIDA2.
 
        5400-GENERAR-ARCHI-X-ESTAB.
            INITIALIZE REG-DGI0055 REG-CONTESL
@@ -1263,9 +1520,20 @@ FFR03              MOVE  'V'    TO  CONTL-ID-DIARIA                           99
            MOVE MOV-A-COMIS     TO DGI55-PORRET     CONTL-PORRET
            MOVE EST-FORPAGO     TO DGI55-FORPAGO    CONTL-FORPAGO
            MOVE ESTVS-DENEST    TO DGI55-DENOM      CONTL-DENOM
-           MOVE EST-ARP-CASACTA TO DGI55-CASACTA    CONTL-CASACTA
-           MOVE EST-ARP-TIPCTA  TO DGI55-TIPCTA     CONTL-TIPCTA
-           MOVE EST-ARP-CTABCO  TO DGI55-CTABCO     CONTL-CTABCO
+           EVALUATE TRUE
+             WHEN L-LIQDOL-EST
+                 MOVE EST-USD-CASACTA TO DGI55-CASACTA    CONTL-CASACTA
+                 MOVE EST-USD-TIPCTA  TO DGI55-TIPCTA     CONTL-TIPCTA
+                 MOVE EST-USD-CTABCO  TO DGI55-CTABCO     CONTL-CTABCO
+             WHEN L-LIQPAT-EST
+                 MOVE EST-PAT-CASACTA TO DGI55-CASACTA    CONTL-CASACTA
+                 MOVE EST-PAT-TIPCTA  TO DGI55-TIPCTA     CONTL-TIPCTA
+                 MOVE EST-PAT-CTABCO  TO DGI55-CTABCO     CONTL-CTABCO
+             WHEN OTHER
+                 MOVE EST-ARP-CASACTA TO DGI55-CASACTA    CONTL-CASACTA
+                 MOVE EST-ARP-TIPCTA  TO DGI55-TIPCTA     CONTL-TIPCTA
+                 MOVE EST-ARP-CTABCO  TO DGI55-CTABCO     CONTL-CTABCO
+           END-EVALUATE
            MOVE EST-NROIB(1)    TO DGI55-NROIB      CONTL-NROIB
            MOVE EST-BENEF       TO DGI55-BENEF-O-RAZSOC
                                    CONTL-RAZSOC
@@ -1333,7 +1601,18 @@ FFR03              MOVE  'V'    TO  CONTL-ID-DIARIA                           99
            MOVE SPACES TO LINEA-SALIDA
            ADD TOTAL-BANCO TO TOTAL-GENERAL
            MOVE ALL '=' TO LINEA-SALIDA
-           MOVE SPACES TO LINEA-SALIDA.
+           MOVE SPACES TO LINEA-SALIDA
+
+           MOVE SPACES             TO REG-SALIDA2
+           MOVE 'TOTAL'            TO REG-SALIDA2(1:8)
+           MOVE ';'                TO REG-SALIDA2(9:1)
+           MOVE BANCO-ANTERIOR     TO REG-SALIDA2(10:3)
+           MOVE ';'                TO REG-SALIDA2(13:1)
+           MOVE ';'                TO REG-SALIDA2(17:1)
+           MOVE ';'                TO REG-SALIDA2(28:1)
+           MOVE TOTAL-BANCO        TO IMPORTE-FORMATEADO
+           MOVE IMPORTE-FORMATEADO TO REG-SALIDA2(29:20)
+           WRITE REG-SALIDA2.
 
        6200-IMPRIMIR-TOTAL-CASA.
            MOVE 'TOTAL CASA: '     TO LINEA-SALIDA(2:12)
@@ -1342,7 +1621,19 @@ FFR03              MOVE  'V'    TO  CONTL-ID-DIARIA                           99
            WRITE LINEA-SALIDA
            MOVE SPACES TO LINEA-SALIDA
            MOVE ALL '-'            TO LINEA-SALIDA
-           MOVE SPACES TO LINEA-SALIDA.
+           MOVE SPACES TO LINEA-SALIDA
+
+           MOVE SPACES             TO REG-SALIDA2
+           MOVE 'TOTAL'            TO REG-SALIDA2(1:8)
+           MOVE ';'                TO REG-SALIDA2(9:1)
+           MOVE BANCO-ANTERIOR     TO REG-SALIDA2(10:3)
+           MOVE ';'                TO REG-SALIDA2(13:1)
+           MOVE CASA-ANTERIOR      TO REG-SALIDA2(14:3)
+           MOVE ';'                TO REG-SALIDA2(17:1)
+           MOVE ';'                TO REG-SALIDA2(28:1)
+           MOVE TOTAL-CASA         TO IMPORTE-FORMATEADO
+           MOVE IMPORTE-FORMATEADO TO REG-SALIDA2(29:20)
+           WRITE REG-SALIDA2.
 
        6300-IMPRIMIR-TOTAL-ESTAB.
            MOVE 'TOTAL ESTAB: '    TO LINEA-SALIDA(2:13)
@@ -1351,9 +1642,25 @@ FFR03              MOVE  'V'    TO  CONTL-ID-DIARIA                           99
            WRITE LINEA-SALIDA
            MOVE SPACES TO LINEA-SALIDA
            MOVE '*** ' TO LINEA-SALIDA(2:4)
-           MOVE SPACES TO LINEA-SALIDA.
+           MOVE SPACES TO LINEA-SALIDA
+
+           MOVE SPACES             TO REG-SALIDA2
+           MOVE 'TOTAL'            TO REG-SALIDA2(1:8)
+           MOVE ';'                TO REG-SALIDA2(9:1)
+           MOVE MOV-A-CODBCO       TO REG-SALIDA2(10:3)
+           MOVE ';'                TO REG-SALIDA2(13:1)
+           MOVE MOV-A-CODCASA      TO REG-SALIDA2(14:3)
+           MOVE ';'                TO REG-SALIDA2(17:1)
+           MOVE MOV-A-NUMEST       TO REG-SALIDA2(18:10)
+           MOVE ';'                TO REG-SALIDA2(28:1)
+           MOVE TOTAL-ESTAB        TO IMPORTE-FORMATEADO
+           MOVE IMPORTE-FORMATEADO TO REG-SALIDA2(29:20)
+           WRITE REG-SALIDA2.
 
        6400-IMPRIMIR-TOTALES-FINALES.
+           MOVE MOV-A-CODBCO  TO BANCO-ANTERIOR
+           MOVE MOV-A-CODCASA TO CASA-ANTERIOR
+
            PERFORM 6300-IMPRIMIR-TOTAL-ESTAB
 
            ADD TOTAL-ESTAB TO TOTAL-CASA
@@ -1369,8 +1676,11 @@ FFR03              MOVE  'V'    TO  CONTL-ID-DIARIA                           99
            DISPLAY 'REGISTROS DEL CONTDGI.: ' CONT-CONTDGI
            DISPLAY 'REGISTROS DEL SALIDA6.: ' CONT-SALIDA6.
            DISPLAY 'REGISTROS DEL MOVSALT7: ' CONT-MOVSALT7.
+           DISPLAY 'REGISTROS DEL SUSPENSO.: ' CONT-SUSPENSO.
            DISPLAY 'TOTAL LIQUIDACION.....: ' TOTAL-GENERAL.
 
+           PERFORM 6460-GRABAR-CONTROLES.
+
 132300*6500-GENERA-MOVSALT7.
 132400*    MOVE W-IMPORTE-TOTAL TO W-CARGO-TOTAL
 132500*    COMPUTE W-CARGO-TOTAL = 0 - W-CARGO-TOTAL
@@ -1413,25 +1723,47 @@ FFR03              MOVE  'V'    TO  CONTL-ID-DIARIA                           99
 136400*      ADD 1 TO CONT-MOVSALT7.
       *
 
+       6450-VERIFICAR-BCO-EXCL-MOVSALT7.
+           MOVE 'N' TO W-BCO-EXCLUIDO-MOVSALT7
+           SEARCH ALL W045-ELEM
+             WHEN  W045-IDENBCO(I045) EQUAL EST-CODBCO
+              MOVE W045-MCA-EXCLUIDO(I045) TO W-BCO-EXCLUIDO-MOVSALT7
+           END-SEARCH.
+
+      ******************************************************************
+      *    6460-GRABAR-CONTROLES  -  PERSISTE LOS TOTALES DE CONTROL   *
+      *    DE FIN DE CORRIDA EN CONTROLES, UN REGISTRO POR CORRIDA     *
+      ******************************************************************
+       6460-GRABAR-CONTROLES.
+           MOVE SPACES                 TO REG-CONTROLES
+           MOVE W-FVIGENCIA-CORTE       TO CTRL-FPRES
+           MOVE W-NRO-LIQ               TO CTRL-NRO-LIQ
+           MOVE CONT-MOVMMCLA           TO CTRL-CONT-MOVMMCLA
+           MOVE CONT-MAECOM             TO CTRL-CONT-MAECOM
+           MOVE CONT-MAEEST             TO CTRL-CONT-MAEEST
+           MOVE CONT-CONTESL            TO CTRL-CONT-CONTESL
+           MOVE CONT-CONTDGI            TO CTRL-CONT-CONTDGI
+           MOVE CONT-SALIDA6            TO CTRL-CONT-SALIDA6
+           MOVE CONT-MOVSALT7           TO CTRL-CONT-MOVSALT7
+           MOVE CONT-SUSPENSO           TO CTRL-CONT-SUSPENSO
+           MOVE TOTAL-GENERAL           TO CTRL-TOTAL-GENERAL
+           IF L-NRO-REG-REINICIO > 0
+               MOVE 'S' TO CTRL-PARCIAL
+           ELSE
+               MOVE 'N' TO CTRL-PARCIAL
+           END-IF
+           WRITE REG-CONTROLES.
+
 132300 6500-GENERA-MOVSALT7.
 132400     MOVE W-IMPORTE-TOTAL TO W-CARGO-TOTAL
 132500     COMPUTE W-CARGO-TOTAL = 0 - W-CARGO-TOTAL
 132600*    DISPLAY W-CARGO-TOTAL ' ' MOV-NUMEST
+           PERFORM 6450-VERIFICAR-BCO-EXCL-MOVSALT7
 132700     IF W-CARGO-TOTAL NOT LESS ZEROS OR
 132800      ((W-026-EMIS-LIQ-NEGAT  NOT EQUAL ZERO OR                         22
 132900      (EST-CODBCO = '499' AND EST-AFF-GROUP = '1000'))                  22
 133000        AND EST-ESTADO EQUAL '4000'
-133100        AND EST-CODBCO NOT EQUAL '016'
-133200        AND EST-CODBCO NOT EQUAL '316'
-133300        AND EST-CODBCO NOT EQUAL '150'
-133400        AND EST-CODBCO NOT EQUAL '067'
-133500        AND EST-CODBCO NOT EQUAL '314'
-133600        AND EST-CODBCO NOT EQUAL '322'
-133700        AND EST-CODBCO NOT EQUAL '045'
-133800        AND EST-CODBCO NOT EQUAL '311'
-133900        AND EST-CODBCO NOT EQUAL '332'
-134000        AND EST-CODBCO NOT EQUAL '532'
-134100        AND EST-CODBCO NOT EQUAL '415' )
+               AND NOT BCO-EXCLUIDO-MOVSALT7 )
 134200             CONTINUE
 134300      ELSE
 134400          IF MOV-CODOP = '8015'
@@ -1448,7 +1780,7 @@ FFR03              MOVE  'V'    TO  CONTL-ID-DIARIA                           99
 135300      END-IF.
 135400
 135500 6501-GRABA-MOVSALT7.
-135600       MOVE '040924'                TO MOVSALT7-FPAG
+135600       MOVE MOV-A-FPAG              TO MOVSALT7-FPAG
 135700       MOVE T076-DDPRES             TO MOVSALT7-DDPRES
 135800       MOVE T076-MMPRES             TO MOVSALT7-MMPRES
 135900       MOVE T076-AAPRES             TO MOVSALT7-AAPRES
