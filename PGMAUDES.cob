@@ -0,0 +1,129 @@
+       CBL OPTIMIZE(FULL)
+       PROCESS NOSEQ
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMAUDES.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT  MAEESTVS  ASSIGN       TO MAEESTVS
+                                 ORGANIZATION IS INDEXED
+                                 ACCESS       IS SEQUENTIAL
+                                 RECORD  KEY  IS ESTVS-CLAVE
+                                 FILE STATUS  IS FS-MAEEST.
+
+               SELECT  MAECOM    ASSIGN       TO MAECOM
+                                 ORGANIZATION IS INDEXED
+                                 ACCESS       IS RANDOM
+                                 RECORD  KEY  IS COM-CLAVE
+                                 FILE STATUS  IS FS-MAECOM.
+
+               SELECT  AUDESTVS  ASSIGN       TO AUDESTVS
+                                 FILE STATUS  IS FS-AUDESTVS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAEESTVS
+           LABEL RECORD        IS STANDARD
+           BLOCK CONTAINS       0 RECORDS.
+           COPY   MAEESTV.
+           EJECT
+
+       FD  MAECOM
+           LABEL RECORD        IS STANDARD
+           BLOCK CONTAINS       0 RECORDS.
+           COPY   MAECOM.
+           EJECT
+
+      ******************************************************************
+      *    AUDESTVS  -  ESTABLECIMIENTOS DEL MAEESTVS CUYO ESTVS-NUMCOM *
+      *    NO TIENE COM-CLAVE EN MAECOM (AUDITORIA PREVIA A LA CORRIDA  *
+      *    DE LIQUIDACION DIARIA)                                      *
+      ******************************************************************
+       FD  AUDESTVS
+           RECORD 54 CHARACTERS
+           BLOCK  0.
+       01  REG-AUDESTVS.
+           03  AUD-NUMEST                PIC X(10).
+           03  AUD-NUMCOM                PIC 9(10).
+           03  AUD-DENEST                PIC X(30).
+           03  FILLER                    PIC X(04).
+
+       WORKING-STORAGE SECTION.
+       01  W-FILE-STATUS.
+           03  FS-MAEEST                 PIC XX VALUE SPACES.
+           03  FS-MAECOM                 PIC XX VALUE SPACES.
+           03  FS-AUDESTVS               PIC XX VALUE SPACES.
+
+       01  FIN-MAEEST                    PIC X VALUE 'N'.
+           88 EOF-MAEEST                 VALUE 'Y'.
+
+       01  W-COM-NO-ENCONTRADO           PIC X VALUE 'N'.
+           88 COM-NO-ENCONTRADO          VALUE 'S'.
+
+       77  CONT-MAEESTVS                 PIC 9(9) VALUE 0.
+       77  CONT-AUDESTVS                 PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-PROCESO.
+           PERFORM 0500-ABRIR-ARCHIVOS
+
+           PERFORM 2000-LEER-MAEESTVS
+           PERFORM UNTIL EOF-MAEEST
+               PERFORM 3000-VERIFICAR-COMERCIO
+               PERFORM 2000-LEER-MAEESTVS
+           END-PERFORM
+
+           PERFORM 6400-IMPRIMIR-TOTALES-FINALES
+           PERFORM 0700-CERRAR-ARCHIVOS
+           GOBACK.
+
+       0500-ABRIR-ARCHIVOS.
+           OPEN INPUT  MAEESTVS MAECOM
+           OPEN OUTPUT AUDESTVS
+
+           IF W-FILE-STATUS NOT = '000000'
+               DISPLAY 'ERROR AL ABRIR ARCHIVO ' W-FILE-STATUS
+               GOBACK
+           END-IF.
+
+       2000-LEER-MAEESTVS.
+           READ MAEESTVS NEXT RECORD
+               AT END
+                   SET EOF-MAEEST TO TRUE
+               NOT AT END
+                   ADD 1 TO CONT-MAEESTVS
+           END-READ.
+
+       3000-VERIFICAR-COMERCIO.
+           MOVE '082'        TO COM-CODSIS
+           MOVE '001'        TO COM-CODTAR
+           MOVE '140'        TO COM-CODADM
+           MOVE ESTVS-NUMCOM TO COM-NUMCOM
+
+           READ MAECOM
+                INVALID KEY
+                    MOVE 'S' TO W-COM-NO-ENCONTRADO
+                NOT INVALID KEY
+                    MOVE 'N' TO W-COM-NO-ENCONTRADO
+           END-READ
+
+           IF COM-NO-ENCONTRADO
+               PERFORM 3100-GRABAR-AUDESTVS
+           END-IF.
+
+       3100-GRABAR-AUDESTVS.
+           INITIALIZE REG-AUDESTVS
+           MOVE ESTVS-NUMEST TO AUD-NUMEST
+           MOVE ESTVS-NUMCOM TO AUD-NUMCOM
+           MOVE ESTVS-DENEST TO AUD-DENEST
+           WRITE REG-AUDESTVS
+           ADD 1 TO CONT-AUDESTVS.
+
+       6400-IMPRIMIR-TOTALES-FINALES.
+           DISPLAY 'REGISTROS DEL MAEESTVS.............: ' CONT-MAEESTVS
+           DISPLAY 'ESTABLECIMIENTOS SIN COMERCIO EN MAECOM: '
+                    CONT-AUDESTVS.
+
+       0700-CERRAR-ARCHIVOS.
+           CLOSE MAEESTVS MAECOM AUDESTVS.
