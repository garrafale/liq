@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    D532074  -  TABLA DE CUOTAS DE CREDITO (TABLAS, IDENTAB 074)
+      ******************************************************************
+       01  REG-T074.
+           03  T074-CLAVE.
+               05  T074-IDENTAB          PIC X(3).
+               05  FILLER                PIC X(3).
+           03  T074-DATOS                PIC X(294).
