@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    MAECOM   -  MAESTRO DE COMERCIOS                           *
+      ******************************************************************
+       01  REG-COM.
+           03  COM-CLAVE.
+               05  COM-CODSIS            PIC XXX.
+               05  COM-CODTAR            PIC XXX.
+               05  COM-CODADM            PIC XXX.
+               05  COM-NUMCOM            PIC 9(10).
+           03  COM-RAZSOC                PIC X(30).
+           03  COM-CAMBIO-PAGADORA       PIC 9(3).
+           03  COM-ADMIANT               PIC 9(3).
+           03  COM-ID-LIQ                PIC X(1).
+           03  FILLER                    PIC X(150).
