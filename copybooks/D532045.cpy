@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    D532045  -  TABLA DE BANCOS EXCLUIDOS DEL MOVSALT7          *
+      *                (TABLAS, IDENTAB 045)                          *
+      ******************************************************************
+       01  REG-T045.
+           03  T045-CLAVE.
+               05  T045-IDENTAB          PIC X(3).
+               05  T045-IDENBCO          PIC XXX.
+           03  T045-MCA-EXCLUIDO         PIC X.
+               88  T045-BCO-EXCLUIDO             VALUE 'S'.
+           03  FILLER                    PIC X(293).
