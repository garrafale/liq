@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    MOVMES   -  CLAVE Y DATOS BASICOS DEL MOVIMIENTO MENSUAL    *
+      *    (ENCABEZADO COMUN A TODOS LOS PROGRAMAS DE LIQUIDACION)     *
+      ******************************************************************
+       01  REG-MOVMES.
+           03  MOV-CLAVE.
+               05  MOV-CODSIS            PIC X(3).
+               05  MOV-CODTAR            PIC X(3).
+               05  MOV-CODADM            PIC 9(3).
+               05  MOV-NUMEST            PIC X(10).
+           03  MOV-CODOP                 PIC X(4).
+           03  MOV-CODBCO                PIC 9(3).
+           03  MOV-CODCASA               PIC 9(3).
