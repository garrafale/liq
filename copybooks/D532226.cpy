@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    D532226  -  TABLA GENERICA DE PARAMETROS (TABLAS, IDENTAB 226)
+      ******************************************************************
+       01  REG-T226.
+           03  T226-CLAVE.
+               05  T226-IDENTAB          PIC X(3).
+               05  FILLER                 PIC X(3).
+           03  T226-DATOS                PIC X(294).
