@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    D532027  -  TABLA DE CASAS/BOCAS PARTICIPANTES             *
+      *                (TABLAS, IDENTAB 027)                          *
+      ******************************************************************
+       01  REG-T027.
+           03  T027-CLAVE.
+               05  T027-IDENTAB          PIC X(3).
+               05  T027-IDENCASA         PIC XXX.
+           03  T027-IDENBCO              PIC XXX.
+           03  T027-MARCA-IB             PIC XX.
+P.BSAS     03  T027-CODPROV              PIC X.
+           03  T027-DENCASA              PIC X(35).
+           03  T027-CALLE                PIC X(21).
+           03  T027-PUERTA               PIC 9(5).
+           03  T027-POST-COD             PIC X(4).
+           03  T027-RESP-A-RET           PIC X(40).
+           03  T027-RESP-CARACTER        PIC X(6).
+           03  T027-CUIT                 PIC X(13).
+           03  FILLER                    PIC X(164).
