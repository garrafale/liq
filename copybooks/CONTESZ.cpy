@@ -0,0 +1,47 @@
+      ******************************************************************
+      *    CONTESZ  -  REGISTRO DE CONTROL ESL (CONTESL, 2000 BYTES)  *
+      *    SE TOCO EL COPY PASANDO EL CONTL-NROIB (9 A X)              *
+      ******************************************************************
+       01  REG-CONTESL.
+           03  CONTL-NUM-INGBRU          PIC 9(10).
+           03  CONTL-NUMEST              PIC X(10).
+           03  CONTL-CASAEST             PIC 9(3).
+           03  CONTL-BCOEST              PIC 9(3).
+           03  CONTL-NUMCOM              PIC 9(10).
+           03  CONTL-IMPPAGAR            PIC S9(13)V99.
+           03  CONTL-PORRET              PIC 9(3)V99.
+           03  CONTL-FORPAGO             PIC X(4).
+           03  CONTL-DENOM               PIC X(30).
+           03  CONTL-CASACTA             PIC XXX.
+           03  CONTL-TIPCTA              PIC XX.
+           03  CONTL-CTABCO              PIC 9(15).
+           03  CONTL-NROIB               PIC X(14).
+           03  CONTL-RAZSOC              PIC X(25).
+           03  CONTL-CODPROV1            PIC X(1).
+           03  CONTL-CODIMP              PIC XXX.
+           03  CONTL-TIPCONT             PIC X(1).
+           03  CONTL-FPAG                PIC X(6).
+           03  CONTL-CASAPRES            PIC 9(3).
+           03  CONTL-DIAS-PAGO           PIC 99.
+           03  CONTL-C-U-I-T             PIC X(13).
+           03  CONTL-TIPCUIT             PIC X(1).
+           03  CONTL-ID-LIQ-VIP          PIC X(1).
+           03  CONTL-TIPGCIAS            PIC X(1).
+           03  CONTL-CODGCIAS            PIC XXX.
+           03  CONTL-ADMIN               PIC 9(3).
+           03  CONTL-SOLIC-EXPRESO       PIC X(8).
+           03  CONTL-SOLIC-BCOACEL       PIC X(8).
+           03  CONTL-TASA-PAGO-EXPRESO   PIC 9(3)V99.
+           03  CONTL-TASA-PAGO-BCOACEL   PIC 9(3)V99.
+           03  CONTL-SUC-BAPRO           PIC S9(5).
+           03  CONTL-IDENTIF-LIQ         PIC X(3).
+           03  CONTL-RET-IVA-ESP         PIC S9(16)V99.
+           03  CONTL-RET-IVA-DTO-1       PIC S9(11)V99.
+           03  CONTL-IVA1-EDC-EST        PIC S9(11)V99.
+           03  CONTL-GRUPO-LIQ           PIC XX.
+           03  CONTL-CARGO-EDC-EST       PIC S9(16)V99.
+           03  CONTL-TIPO-LIQ            PIC X(1).
+           03  CONTL-ID-LQDEBITA         PIC X(1).
+           03  CONTL-ID-DIARIA           PIC X(1).
+           03  CONTL-NROLIQ              PIC S9(11).
+           03  FILLER                    PIC X(1701).
