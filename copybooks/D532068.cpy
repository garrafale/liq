@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    D532068  -  TABLA GENERICA DE PARAMETROS (TABLAS, IDENTAB 068)
+      ******************************************************************
+       01  REG-T068.
+           03  T068-CLAVE.
+               05  T068-IDENTAB          PIC X(3).
+               05  FILLER                 PIC X(3).
+           03  T068-DATOS                PIC X(294).
