@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    D532067  -  TABLA GENERICA DE PARAMETROS (TABLAS, IDENTAB 067)
+      ******************************************************************
+       01  REG-T067.
+           03  T067-CLAVE.
+               05  T067-IDENTAB          PIC X(3).
+               05  FILLER                 PIC X(3).
+           03  T067-DATOS                PIC X(294).
