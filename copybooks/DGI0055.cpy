@@ -0,0 +1,45 @@
+      ******************************************************************
+      *    DGI0055  -  REGISTRO DE RETENCIONES DGI (CONTDGI, 1500 BY) *
+      ******************************************************************
+       01  REG-DGI0055.
+           03  DGI55-NUM-INGBRU          PIC 9(10).
+           03  DGI55-NUMEST              PIC X(10).
+           03  DGI55-CASAEST             PIC 9(3).
+           03  DGI55-BCOEST              PIC 9(3).
+           03  DGI55-NUMCOM              PIC 9(10).
+           03  DGI55-IMPPAGAR            PIC S9(13)V99.
+           03  DGI55-PORRET              PIC 9(3)V99.
+           03  DGI55-FORPAGO             PIC X(4).
+           03  DGI55-DENOM               PIC X(30).
+           03  DGI55-CASACTA             PIC XXX.
+           03  DGI55-TIPCTA              PIC XX.
+           03  DGI55-CTABCO              PIC 9(15).
+           03  DGI55-NROIB               PIC X(14).
+           03  DGI55-BENEF-O-RAZSOC      PIC X(25).
+           03  DGI55-CODPROV1            PIC X(1).
+           03  DGI55-CODIMP              PIC XXX.
+           03  DGI55-TIPCONT             PIC X(1).
+           03  DGI55-FPAG                PIC X(6).
+           03  DGI55-CASAPRES            PIC 9(3).
+           03  DGI55-DIAS-PAGO           PIC 99.
+           03  DGI55-C-U-I-T             PIC X(13).
+           03  DGI55-TIPCUIT             PIC X(1).
+           03  FILLER                    PIC X(96).
+      *    POSICIONES 276-277 SIN NOMBRAR: SE ACCEDEN POR REFERENCIA
+      *    POSICIONAL REG-DGI0055(276:1)/(277:1) DESDE EL PROGRAMA
+           03  FILLER                    PIC X(2).
+           03  DGI55-TIPGCIAS            PIC X(1).
+           03  DGI55-CODGCIAS            PIC XXX.
+           03  DGI55-ADMIN               PIC 9(3).
+           03  DGI55-SOLIC-EXPRESO       PIC X(8).
+           03  DGI55-TASA-PAGO-EXPRESO   PIC 9(3)V99.
+           03  DGI55-SUC-BAPRO           PIC S9(5).
+           03  DGI55-IDENTIF-LIQ         PIC X(3).
+           03  DGI55-RET-IVA-ESP         PIC S9(16)V99.
+           03  DGI55-RET-IVA-DTO-1       PIC S9(11)V99.
+           03  DGI55-IVA1-EDC-EST        PIC S9(11)V99.
+           03  DGI55-GRUPO-LIQ           PIC XX.
+           03  DGI55-CARGO-EDC-EST       PIC S9(16)V99.
+           03  DGI55-DISTINTA-MONEDA     PIC X(1).
+           03  DGI55-NROLIQ              PIC S9(11).
+           03  FILLER                    PIC X(1119).
