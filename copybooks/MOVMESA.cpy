@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    MOVMESA  -  IMAGEN DEL REGISTRO DE MOVIMIENTO ANTERIOR      *
+      *    (MISMO LAYOUT QUE MOVMES/MOV650X, CAMPOS PREFIJO MOV-A-)    *
+      ******************************************************************
+       01  REG-MOVMES-ANT.
+           03  MOV-A-CLAVE.
+               05  MOV-A-CODSIS          PIC X(3).
+               05  MOV-A-CODTAR          PIC X(3).
+               05  MOV-A-CODADM          PIC 9(3).
+               05  MOV-A-NUMEST          PIC X(10).
+           03  MOV-A-CODOP               PIC X(4).
+           03  MOV-A-CODBCO              PIC 9(3).
+           03  MOV-A-CODCASA             PIC 9(3).
+           03  MOV-A-IMPORTE             PIC S9(13)V99.
+           03  MOV-A-EDC                 PIC X.
+               88  MOV-A-EDC-EST             VALUE '1'.
+               88  MOV-A-EDC-SOLO-EST        VALUE '2'.
+           03  MOV-A-COMIS               PIC 9(3)V99.
+           03  MOV-A-DIAS-PAGO           PIC 99.
+           03  MOV-A-FECHA-VALOR         PIC 9(8).
+           03  MOV-A-FPAG                PIC X(6).
+           03  MOV-A-PEX-NROSOL          PIC X(8).
+           03  MOV-A-TASA-PRELIQ         PIC 9(3)V99.
+           03  MOV-A-BCOEST              PIC 9(3).
+           03  MOV-A-CASAEST             PIC 9(3).
+           03  FILLER                    PIC X(565).
