@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    D532083  -  TABLA GENERICA DE PARAMETROS (TABLAS, IDENTAB 083)
+      ******************************************************************
+       01  REG-T083.
+           03  T083-CLAVE.
+               05  T083-IDENTAB          PIC X(3).
+               05  FILLER                 PIC X(3).
+           03  T083-DATOS                PIC X(294).
