@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    D532136  -  TABLA GENERICA DE PARAMETROS (TABLAS, IDENTAB 136)
+      ******************************************************************
+       01  REG-T136.
+           03  T136-CLAVE.
+               05  T136-IDENTAB          PIC X(3).
+               05  FILLER                 PIC X(3).
+           03  T136-DATOS                PIC X(294).
