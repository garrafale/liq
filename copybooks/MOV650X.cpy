@@ -0,0 +1,14 @@
+      *:MM: EXTENSION DEL REGISTRO DE MOVIMIENTO - CAMPOS DE LIQUIDACION
+           03  MOV-IMPORTE               PIC S9(13)V99.
+           03  MOV-EDC                   PIC X.
+               88  MOV-EDC-EST               VALUE '1'.
+               88  MOV-EDC-SOLO-EST          VALUE '2'.
+           03  MOV-COMIS                 PIC 9(3)V99.
+           03  MOV-DIAS-PAGO             PIC 99.
+           03  MOV-FECHA-VALOR           PIC 9(8).
+           03  MOV-FPAG                  PIC X(6).
+           03  MOV-PEX-NROSOL            PIC X(8).
+           03  MOV-TASA-PRELIQ           PIC 9(3)V99.
+           03  MOV-BCOEST                PIC 9(3).
+           03  MOV-CASAEST               PIC 9(3).
+           03  FILLER                    PIC X(565).
