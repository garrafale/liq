@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    MAEESTV  -  CLAVE Y DATOS BASICOS DEL MAEESTVS, PARA        *
+      *    PROGRAMAS QUE SOLO NECESITAN LA CLAVE/NUMCOM/DENOMINACION   *
+      *    (EL MAEESTVS COMPLETO TIENE 1350 BYTES; SE RESPETA ESA      *
+      *    LONGITUD DE REGISTRO CON FILLERS PARA NO DESALINEAR EL      *
+      *    ARCHIVO)                                                    *
+      ******************************************************************
+       01  REG-ESTVS.
+           03  ESTVS-CLAVE.
+               05  ESTVS-CODSIS          PIC XXX.
+               05  ESTVS-CODTAR          PIC XXX.
+               05  ESTVS-CODADM          PIC XXX.
+               05  ESTVS-NUMEST          PIC X(10).
+           03  FILLER                    PIC X(6).
+           03  ESTVS-NUMCOM              PIC 9(10).
+           03  FILLER                    PIC X(10).
+           03  ESTVS-DENEST              PIC X(30).
+           03  FILLER                    PIC X(1275).
