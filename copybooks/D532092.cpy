@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    D532092  -  TABLA GENERICA DE PARAMETROS (TABLAS, IDENTAB 092)
+      ******************************************************************
+       01  REG-T092.
+           03  T092-CLAVE.
+               05  T092-IDENTAB          PIC X(3).
+               05  FILLER                 PIC X(3).
+           03  T092-DATOS                PIC X(294).
