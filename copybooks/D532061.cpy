@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    D532061  -  TABLA GENERICA DE PARAMETROS (TABLAS, IDENTAB 061)
+      ******************************************************************
+       01  REG-T061.
+           03  T061-CLAVE.
+               05  T061-IDENTAB          PIC X(3).
+               05  FILLER                 PIC X(3).
+           03  T061-DATOS                PIC X(294).
