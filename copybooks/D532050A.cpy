@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    D532050A - TABLA GENERICA DE PARAMETROS (TABLAS, IDENTAB 050)
+      ******************************************************************
+       01  REG-T050A.
+           03  T050A-CLAVE.
+               05  T050A-IDENTAB          PIC X(3).
+               05  FILLER                 PIC X(3).
+           03  T050A-DATOS                PIC X(294).
