@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    D532042  -  TABLA DE ALICUOTAS DE IVA (TABLAS, IDENTAB 042)
+      *                VIGENTES A PARTIR DE T042-FVIGENCIA (AAMMDD)
+      ******************************************************************
+       01  REG-T042.
+           03  T042-CLAVE.
+               05  T042-IDENTAB          PIC X(3).
+               05  T042-FVIGENCIA        PIC 9(6).
+           03  T042-IVA-1                PIC S99V99.
+           03  T042-IVA-2                PIC S99V99.
+           03  T042-IVA-3                PIC S99V99.
+           03  T042-MINIMO-PERCEP-IVA    PIC 9(2)V99.
+           03  FILLER                    PIC X(280).
