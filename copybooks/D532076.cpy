@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    D532076  -  FECHA DE VALOR / PRESENTACION (TABLAF, REG 076)*
+      ******************************************************************
+       01  REG-T076.
+           03  T076-CLAVE.
+               05  T076-IDENTAB          PIC 9(03).
+               05  FILLER                PIC X(11).
+           03  T076-FPRES.
+               05  T076-DDPRES           PIC 99.
+               05  T076-MMPRES           PIC 99.
+               05  T076-AAPRES           PIC 99.
+           03  FILLER                    PIC X(280).
