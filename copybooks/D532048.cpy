@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    D532048  -  TABLA GENERICA DE PARAMETROS (TABLAS, IDENTAB 048)
+      ******************************************************************
+       01  REG-T048.
+           03  T048-CLAVE.
+               05  T048-IDENTAB          PIC X(3).
+               05  FILLER                 PIC X(3).
+           03  T048-DATOS                PIC X(294).
