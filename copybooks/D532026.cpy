@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    D532026  -  TABLA DE BANCOS EMISORES (TABLAS, IDENTAB 026)  *
+      ******************************************************************
+       01  REG-T026.
+           03  T026-CLAVE.
+               05  T026-IDENTAB          PIC X(3).
+               05  T026-IDENBCO          PIC XXX.
+           03  T026-DENBCO               PIC X(35).
+           03  T026-CARGO-EMIS           PIC 9.
+           03  FILLER                    PIC X(258).
